@@ -0,0 +1,17 @@
+      *> ***************************************************************** *>
+      *> CUSTREC.cpy
+      *> Customer master record layout.
+      *> Shared by cobol_tutorial.cbl (demo parse) and CUSTMAINT.cbl
+      *> (CUSTOMER-MASTER indexed file maintenance).
+      *>
+      *> Modification history
+      *> 2026-08-08  ek  CustName widened from PIC 9(10) to PIC X(10)
+      *>                 so it can actually hold an alphabetic name.
+      *> ***************************************************************** *>
+       01 Customer.
+           02 Ident PIC 9(3).
+           02 CustName PIC X(10).
+           02 DateOfBirth.
+               03 DOB PIC 99.
+               03 MOB PIC 99.
+               03 YOB PIC 9999.

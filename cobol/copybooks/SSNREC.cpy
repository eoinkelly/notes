@@ -0,0 +1,10 @@
+      *> ***************************************************************** *>
+      *> SSNREC.cpy
+      *> SSNum record layout, split the same way as SSNum in
+      *> cobol_tutorial.cbl (SSArea/SSGroup/SSSerial) so the validation
+      *> batch job shares the one definition of what an SSN looks like.
+      *> ***************************************************************** *>
+       01 SSNum.
+           02 SSArea PIC 999.
+           02 SSGroup PIC 99.
+           02 SSSerial PIC 9999.

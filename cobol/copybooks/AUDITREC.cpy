@@ -0,0 +1,13 @@
+      *> ***************************************************************** *>
+      *> AUDITREC.cpy
+      *> Parameters passed on every CALL "AUDITLOG" - the batch suite's
+      *> shared job-run audit trail. Any program can discover its
+      *> caller and PID the way cobol_tutorial.cbl already does (via
+      *> C$CALLEDBY / C$GETPID) and hand them to AUDITLOG to be written
+      *> to the shared audit log instead of just being displayed.
+      *> ***************************************************************** *>
+       01 Audit-Log-Entry.
+           02 Audit-Program-Name     PIC X(30).
+           02 Audit-Caller-Name      PIC X(50).
+           02 Audit-Pid              PIC 9(05).
+           02 Audit-Return-Code      PIC S9(04).

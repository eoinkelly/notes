@@ -19,6 +19,30 @@ PROGRAM-ID. cobol_tutorial.
 *> *********************************************************************
 ENVIRONMENT DIVISION.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> CUSTOMER-MASTER is the same indexed file CUSTMAINT.cbl maintains;
+    *> here we only ever read it, to print the customer listing below.
+    SELECT CUSTOMER-MASTER
+        ASSIGN TO "CUSTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS Ident
+        FILE STATUS IS WS-Cust-File-Status.
+
+    SELECT CUSTOMER-LISTING-FILE
+        ASSIGN TO "CUSTLIST.OUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Listing-File-Status.
+
+    *> Records which numbered step last completed so a rerun after a
+    *> crash can pick up where the previous run left off instead of
+    *> starting the whole job over from the top.
+    SELECT CHECKPOINT-FILE
+        ASSIGN TO "CHKPT.OUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Checkpoint-Status.
+
 *> *********************************************************************
 *> *********************************************************************
 DATA DIVISION.
@@ -26,6 +50,18 @@ DATA DIVISION.
 FILE SECTION. *> *******************************************************
 *> define data both sent and received from storage
 
+FD  CUSTOMER-MASTER
+    LABEL RECORDS ARE STANDARD.
+COPY CUSTREC.
+
+FD  CUSTOMER-LISTING-FILE
+    LABEL RECORDS ARE STANDARD
+    REPORT IS CustomerReport.
+
+FD  CHECKPOINT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  CHECKPOINT-LINE PIC 9(02).
+
 WORKING-STORAGE SECTION.
 *> Define global variables for the program
 *> ***************************************
@@ -41,10 +77,10 @@ WORKING-STORAGE SECTION.
 01 Num1 PIC 9 VALUE ZEROS.
 01 Num2 PIC 9 VALUE ZEROS.
 01 Total PIC 99 VALUE 0.
-01 SSNum.
-      02 SSArea PIC 999.
-			02 SSGroup PIC 99.
-			02 SSSerial PIC 9999.
+*> SSNum layout lives in one place now: copybooks/SSNREC.cpy.
+*> SSNVALID.cbl runs the real checksum/duplicate validation against a
+*> file of these; nothing here checks them, they are just parsed.
+COPY SSNREC.
 *> define a constant
 01 PiValue CONSTANT AS 3.14.
 
@@ -60,13 +96,59 @@ WORKING-STORAGE SECTION.
 01 SignedInt PIC S9(4) VALUE -2345.
 01 Floaty PIC 9(4)V99 VALUE ZEROS.
 
-01 Customer.
-	02 Ident PIC 9(3).
-	02 CustName PIC 9(10).
-	02 DateOfBirth.
-		03 DOB PIC 99.
-		03 MOB PIC 99.
-		03 YOB PIC 9999.
+*> Customer record layout lives in one place now: copybooks/CUSTREC.cpy.
+*> CUSTMAINT.cbl maintains the real CUSTOMER-MASTER file built on this
+*> same layout (add/change/inquire by Ident); the record itself now
+*> lives in the FILE SECTION above since it doubles as the detail
+*> source for the customer listing report below.
+01 WS-Cust-File-Status PIC X(02).
+    88 WS-Cust-File-OK VALUE "00".
+    88 WS-Cust-File-Eof VALUE "10".
+
+01 WS-Listing-File-Status PIC X(02).
+
+*> Working storage for the DOB validation / age calculation paragraph.
+*> The day/month/year-window check itself lives in the shared DOBVALID
+*> subprogram (CUSTMAINT.cbl calls the same one before Write/Rewrite)
+*> so this demo parse and the real maintenance subsystem apply one
+*> identical rule.
+01 WS-Date-Check.
+    02 WS-DOB-Valid-Sw PIC X(01) VALUE "Y".
+        88 WS-DOB-Valid VALUE "Y".
+
+01 WS-Today.
+    02 WS-Today-YYYYMMDD.
+        03 WS-Today-Year  PIC 9(4).
+        03 WS-Today-Month PIC 99.
+        03 WS-Today-Day   PIC 99.
+
+01 WS-Age PIC 999.
+
+*> Working storage for the validated-ACCEPT paragraphs below - every
+*> console ACCEPT now lands in one of these staging fields first so it
+*> can be checked before it ever reaches UserName/Num1/Num2/SSNum.
+01 WS-Input-Valid-Sw PIC X(01).
+    88 WS-Input-Valid VALUE "Y".
+    88 WS-Input-Invalid VALUE "N".
+
+01 WS-UserName-Stage PIC X(30).
+01 WS-Num1-Stage PIC X(01).
+01 WS-Num2-Stage PIC X(01).
+01 WS-SSNum-Stage PIC X(09).
+
+*> Checkpoint/restart working storage. WS-Restart-Step is the GO TO
+*> ... DEPENDING ON subscript used to jump straight into the step
+*> after the one the checkpoint file says last completed; 0000-MAINLINE
+*> tests 0 (no checkpoint found) explicitly and sends the run straight
+*> to 2000-STEP-USERNAME rather than relying on DEPENDING ON fall-
+*> through, which lands on the next paragraph in the source, not the
+*> first name in the list.
+01 WS-Checkpoint-Status PIC X(02).
+    88 WS-Checkpoint-OK VALUE "00".
+
+01 WS-Restart-Step PIC 9(02) VALUE 0.
+01 WS-Last-Completed-Step PIC 9(02) VALUE 0.
+01 WS-Checkpoint-Step-To-Write PIC 9(02).
 
 *> PICTURE string must contain at least one of the set A, N, X, Z, 1, 9 and *; or at least two of the set +, - and the currency symbol
 
@@ -78,8 +160,46 @@ WORKING-STORAGE SECTION.
 
 01 ProgNameArea PIC X(50).
 01 Pid PIC 9(5).
+01 Completion-Code PIC S9(4) VALUE 0.
+
+*> Parameters for the shared AUDITLOG subprogram: every batch program
+*> writes one line (program, caller, pid, timestamp, return code) to
+*> the shared audit log on each run instead of just DISPLAYing them.
+COPY AUDITREC Replacing Audit-Log-Entry By WS-Audit-Parms.
 
 REPORT SECTION. *> *****************************************************
+*> This used to be empty scaffolding - the note below about LINKAGE
+*> SECTION turned out to be unrelated to getting Report Writer working;
+*> this program has no LINKAGE SECTION because it is never CALLed with
+*> USING parameters, not because of anything to do with REPORT SECTION.
+RD  CustomerReport
+    CONTROLS ARE FINAL
+    PAGE LIMIT IS 60 LINES
+    HEADING 1
+    FIRST DETAIL 4
+    LAST DETAIL 55
+    FOOTING 58.
+
+01  TYPE PAGE HEADING.
+    02  LINE 1.
+        03  COLUMN 1  PIC X(20) VALUE "CUSTOMER LISTING".
+        03  COLUMN 65 PIC X(5)  VALUE "PAGE ".
+        03  COLUMN 70 PIC Z9    SOURCE PAGE-COUNTER.
+    02  LINE 3.
+        03  COLUMN 1  PIC X(05) VALUE "IDENT".
+        03  COLUMN 15 PIC X(10) VALUE "NAME".
+        03  COLUMN 30 PIC X(11) VALUE "DOB MOB YOB".
+
+01  CUSTOMER-DETAIL TYPE DETAIL.
+    02  COLUMN 1  PIC 9(03) SOURCE Ident.
+    02  COLUMN 15 PIC X(10) SOURCE CustName.
+    02  COLUMN 30 PIC 99    SOURCE DOB.
+    02  COLUMN 34 PIC 99    SOURCE MOB.
+    02  COLUMN 38 PIC 9999  SOURCE YOB.
+
+01  TYPE PAGE FOOTING.
+    02  LINE 58.
+        03  COLUMN 1 PIC X(30) VALUE "END OF CUSTOMER LISTING PAGE".
 
 *> For some reason adding this breaks the program
 *> LINKAGE SECTION. *> *************************************************
@@ -88,84 +208,423 @@ REPORT SECTION. *> *****************************************************
 *> *********************************************************************
 PROCEDURE DIVISION.
 
-*> DISPLAY "hello" WITH NO ADVANCING
-*> DISPLAY " there"
-*> DISPLAY "done"
-*> DISPLAY "Enter username:" WITH NO ADVANCING
-*>
-*> *> ACCEPT UserName
-*> DISPLAY "Hi: " UserName
-*>
-*> *> Perform assignment with MOVE .. TO
-*> MOVE ZERO TO UserName *> generates a compiler warning because UserName is alphanumeric
-*> DISPLAY "Hi: " UserName
-*>
-*> MOVE 0 TO UserName *> generates a compiler warning because UserName is alphanumeric
-*> DISPLAY "Hi: " UserName
-*>
-*> MOVE "placeholder" TO UserName
-*> DISPLAY "Hi: " UserName
-*>
-*> DISPLAY "Enter two single-digit numbers to sum:"
-*> ACCEPT Num1
-*> Accept Num2
-*> COMPUTE Total = Num1 + Num2
-*> DISPLAY Total
-*> if you enter 4, 88 the anser will be 12 because they are both single digit
-
-*> DISPLAY "ENter your SSN (9 digits):"
-*> ACCEPT SSNum
-*> DISPLAY SSArea "-" SSGroup "-" SSSerial
-
-*> QUESTION: does cobol use EDCBIC by default too on my mac? or does it use ascii?
-
-MOVE "stuff" TO SampleData
-MOVE "more stuff" TO SampleData
-
-*> This is allowed but I get a compiler warning about it. I get no error at runtime
-*> ./cobol_tutorial.cbl:121: warning: alphanumeric value is expected [-Wstrict-typing]
-*> ./cobol_tutorial.cbl:54: note: 'SampleData' defined here as PIC X(50) [-Wstrict-typing]
-*> MOVE 123 TO SampleData
-
-DISPLAY SampleData
-DISPLAY Floaty
-
-*> You can parse a string into a data structure based on lenghts of each part of
-*> the structure
-MOVE "123JohnDoe   22011980" TO Customer
-
-DISPLAY DOB
-DISPLAY MOB
-DISPLAY YOB
-DISPLAY DateOfBirth
-DISPLAY "'" CustName "'"
-
-MOVE ZERO TO SampleData
-DISPLAY SampleData
-
-MOVE SPACES TO SampleData
-DISPLAY SampleData
-
-*> Move 0xFF into each character
-MOVE HIGH-VALUE TO SampleData
-DISPLAY SampleData
-
-*> Move 0x00 into each character
-MOVE LOW-VALUE TO SampleData
-DISPLAY SampleData
-
-MOVE ALL "3" TO SampleData
-DISPLAY SampleData
-
-MOVE QUOTE TO SampleData
-DISPLAY SampleData
-
-*> discover the name of the process which called this cobol process and put it in ProgNameArea
-CALL "C$CALLEDBY" USING ProgNameArea
-display ProgNameArea
-
-call "C$GETPID"
-display RETURN-CODE
-
-
-STOP RUN.
+*> ---------------------------------------------------------------*
+*> 0000-MAINLINE : check for a checkpoint left by a previous run
+*> that didn't finish, then jump straight into the step after the
+*> one it last completed. A GO TO ... DEPENDING ON with an
+*> out-of-range subscript falls through to the next paragraph in
+*> the source - not into the first name in the list - so a fresh
+*> run (WS-Restart-Step = 0) is tested explicitly and sent straight
+*> to 2000-STEP-USERNAME instead of relying on that fall-through.
+*> ---------------------------------------------------------------*
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+    IF WS-Restart-Step = 0
+        GO TO 2000-STEP-USERNAME
+    END-IF
+    IF WS-Restart-Step > 9
+        GO TO 9900-TERMINATE
+    END-IF
+    GO TO 2000-STEP-USERNAME
+        3000-STEP-SUM-NUMBERS
+        4000-STEP-SSN
+        5000-STEP-SAMPLEDATA-BASICS
+        6000-STEP-ROUNDING
+        7000-STEP-CUSTOMER-PARSE
+        7500-STEP-SAMPLEDATA-SPECIALS
+        8500-STEP-AUDIT-TRAIL
+        9000-STEP-PRINT-LISTING
+        DEPENDING ON WS-Restart-Step.
+
+*> ---------------------------------------------------------------*
+*> 1000-INITIALIZE : read CHKPT.OUT if one exists from an earlier,
+*> unfinished run and resume one step past whatever it last wrote;
+*> no file (or an empty one) means this is a fresh run from step 1.
+*> ---------------------------------------------------------------*
+1000-INITIALIZE.
+    MOVE 0 TO WS-Restart-Step
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-Checkpoint-OK
+        READ CHECKPOINT-FILE
+            AT END
+                MOVE 0 TO WS-Last-Completed-Step
+            NOT AT END
+                MOVE CHECKPOINT-LINE TO WS-Last-Completed-Step
+        END-READ
+        CLOSE CHECKPOINT-FILE
+        IF WS-Last-Completed-Step > 0
+            COMPUTE WS-Restart-Step = WS-Last-Completed-Step + 1
+            DISPLAY "Resuming after step " WS-Last-Completed-Step
+        END-IF
+    END-IF.
+1000-INITIALIZE-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------*
+*> 1600-WRITE-CHECKPOINT : record the step just completed so a
+*> rerun after a crash knows where to pick back up.
+*> ---------------------------------------------------------------*
+1600-WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE WS-Checkpoint-Step-To-Write TO CHECKPOINT-LINE
+    WRITE CHECKPOINT-LINE
+    CLOSE CHECKPOINT-FILE.
+1600-WRITE-CHECKPOINT-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------*
+*> 2000-STEP-USERNAME : a blank entry used to come straight through
+*> as UserName - re-prompt until something other than spaces is typed.
+*> ---------------------------------------------------------------*
+2000-STEP-USERNAME.
+    PERFORM 8400-ACCEPT-VALIDATED-USERNAME
+        THRU 8400-ACCEPT-VALIDATED-USERNAME-EXIT
+    DISPLAY "Hi: " UserName
+    MOVE 01 TO WS-Checkpoint-Step-To-Write
+    PERFORM 1600-WRITE-CHECKPOINT THRU 1600-WRITE-CHECKPOINT-EXIT.
+
+*> ---------------------------------------------------------------*
+*> 3000-STEP-SUM-NUMBERS : used to accept whatever was typed, digit
+*> or not, straight into a PIC 9 field - re-prompt until each one
+*> really is a single digit.
+*> ---------------------------------------------------------------*
+3000-STEP-SUM-NUMBERS.
+    DISPLAY "Enter two single-digit numbers to sum:"
+    PERFORM 8410-ACCEPT-VALIDATED-NUM1
+        THRU 8410-ACCEPT-VALIDATED-NUM1-EXIT
+    PERFORM 8420-ACCEPT-VALIDATED-NUM2
+        THRU 8420-ACCEPT-VALIDATED-NUM2-EXIT
+    COMPUTE Total = Num1 + Num2
+    DISPLAY Total
+    *> if you enter 4, 88 the anser will be 12 because they are both single digit
+    MOVE 02 TO WS-Checkpoint-Step-To-Write
+    PERFORM 1600-WRITE-CHECKPOINT THRU 1600-WRITE-CHECKPOINT-EXIT.
+
+*> ---------------------------------------------------------------*
+*> 4000-STEP-SSN : re-prompt until all nine characters typed are
+*> actually digits.
+*> ---------------------------------------------------------------*
+4000-STEP-SSN.
+    DISPLAY "Enter your SSN (9 digits):"
+    PERFORM 8430-ACCEPT-VALIDATED-SSNUM
+        THRU 8430-ACCEPT-VALIDATED-SSNUM-EXIT
+    DISPLAY SSArea "-" SSGroup "-" SSSerial
+    MOVE 03 TO WS-Checkpoint-Step-To-Write
+    PERFORM 1600-WRITE-CHECKPOINT THRU 1600-WRITE-CHECKPOINT-EXIT.
+
+*> ---------------------------------------------------------------*
+*> 5000-STEP-SAMPLEDATA-BASICS : plain alphanumeric MOVE/DISPLAY.
+*> ---------------------------------------------------------------*
+5000-STEP-SAMPLEDATA-BASICS.
+    MOVE "stuff" TO SampleData
+    MOVE "more stuff" TO SampleData
+
+    *> This is allowed but I get a compiler warning about it. I get no error at runtime
+    *> ./cobol_tutorial.cbl:121: warning: alphanumeric value is expected [-Wstrict-typing]
+    *> ./cobol_tutorial.cbl:54: note: 'SampleData' defined here as PIC X(50) [-Wstrict-typing]
+    *> MOVE 123 TO SampleData
+
+    DISPLAY SampleData
+    DISPLAY Floaty
+    MOVE 04 TO WS-Checkpoint-Step-To-Write
+    PERFORM 1600-WRITE-CHECKPOINT THRU 1600-WRITE-CHECKPOINT-EXIT.
+
+*> ---------------------------------------------------------------*
+*> 6000-STEP-ROUNDING : Floaty and Answer used to just sit at zero -
+*> nothing ever computed into them. Num4/Num5/Num6 were declared but
+*> never used either. Every COMPUTE feeding a money/decimal field
+*> here rounds the same way - NEAREST-EVEN - so repeated runs don't
+*> drift depending on which direction .5 happens to fall.
+*> ---------------------------------------------------------------*
+6000-STEP-ROUNDING.
+    COMPUTE Floaty ROUNDED MODE IS NEAREST-EVEN = Num4 / Num5
+    DISPLAY Floaty
+
+    COMPUTE Answer ROUNDED MODE IS NEAREST-EVEN =
+        (Num4 + Num5) / Num6
+    DISPLAY Answer
+
+    COMPUTE Rem ROUNDED MODE IS NEAREST-EVEN = Num6 / Num4
+    DISPLAY Rem
+    MOVE 05 TO WS-Checkpoint-Step-To-Write
+    PERFORM 1600-WRITE-CHECKPOINT THRU 1600-WRITE-CHECKPOINT-EXIT.
+
+*> ---------------------------------------------------------------*
+*> 7000-STEP-CUSTOMER-PARSE : parse a string into a data structure
+*> based on lengths of each part of the structure, then validate the
+*> DOB it produced. Nothing used to check DOB/MOB/YOB at all -
+*> "991380" parsed just as happily as a real date.
+*> ---------------------------------------------------------------*
+7000-STEP-CUSTOMER-PARSE.
+    MOVE "123JohnDoe   22011980" TO Customer
+
+    DISPLAY DOB
+    DISPLAY MOB
+    DISPLAY YOB
+    DISPLAY DateOfBirth
+    DISPLAY "'" CustName "'"
+
+    PERFORM 8300-VALIDATE-AND-AGE-CUSTOMER
+    MOVE 06 TO WS-Checkpoint-Step-To-Write
+    PERFORM 1600-WRITE-CHECKPOINT THRU 1600-WRITE-CHECKPOINT-EXIT.
+
+*> ---------------------------------------------------------------*
+*> 7500-STEP-SAMPLEDATA-SPECIALS : figurative constants and the
+*> other special MOVE values.
+*> ---------------------------------------------------------------*
+7500-STEP-SAMPLEDATA-SPECIALS.
+    MOVE ZERO TO SampleData
+    DISPLAY SampleData
+
+    MOVE SPACES TO SampleData
+    DISPLAY SampleData
+
+    *> Move 0xFF into each character
+    MOVE HIGH-VALUE TO SampleData
+    DISPLAY SampleData
+
+    *> Move 0x00 into each character
+    MOVE LOW-VALUE TO SampleData
+    DISPLAY SampleData
+
+    MOVE ALL "3" TO SampleData
+    DISPLAY SampleData
+
+    MOVE QUOTE TO SampleData
+    DISPLAY SampleData
+    MOVE 07 TO WS-Checkpoint-Step-To-Write
+    PERFORM 1600-WRITE-CHECKPOINT THRU 1600-WRITE-CHECKPOINT-EXIT.
+
+*> ---------------------------------------------------------------*
+*> 8500-STEP-AUDIT-TRAIL : just the checkpoint marker for step 8
+*> now - the audit-log write itself moved to 9800-WRITE-AUDIT-ENTRY,
+*> called unconditionally from 9900-TERMINATE, so a restart that
+*> resumes past step 8 (WS-Restart-Step > 8) still logs one audit
+*> entry for its own invocation instead of silently skipping it.
+*> ---------------------------------------------------------------*
+8500-STEP-AUDIT-TRAIL.
+    MOVE 08 TO WS-Checkpoint-Step-To-Write
+    PERFORM 1600-WRITE-CHECKPOINT THRU 1600-WRITE-CHECKPOINT-EXIT.
+
+*> ---------------------------------------------------------------*
+*> 9000-STEP-PRINT-LISTING : print a hardcopy customer listing off
+*> CUSTOMER-MASTER using the REPORT SECTION above - page headers,
+*> one detail line per customer, page footers, driven purely by
+*> INITIATE/GENERATE/TERMINATE.
+*> ---------------------------------------------------------------*
+9000-STEP-PRINT-LISTING.
+    PERFORM 8000-PRINT-CUSTOMER-LISTING
+    MOVE 09 TO WS-Checkpoint-Step-To-Write
+    PERFORM 1600-WRITE-CHECKPOINT THRU 1600-WRITE-CHECKPOINT-EXIT
+    GO TO 9900-TERMINATE.
+
+*> ---------------------------------------------------------------*
+*> 9800-WRITE-AUDIT-ENTRY : discover the name of the process which
+*> called this cobol process, then write this run to the shared
+*> audit trail so the overnight batch chain can be traced by
+*> program/caller/pid instead of by whatever happened to be
+*> DISPLAYed above. Called unconditionally from 9900-TERMINATE so
+*> every process invocation gets one entry no matter which step the
+*> restart dispatch above landed on. Completion-Code carries whether
+*> the checkpoint subsystem is healthy as this run ends - it is not
+*> just a second copy of the pid.
+*> ---------------------------------------------------------------*
+9800-WRITE-AUDIT-ENTRY.
+    CALL "C$CALLEDBY" USING ProgNameArea
+    DISPLAY ProgNameArea
+
+    CALL "C$GETPID"
+    DISPLAY RETURN-CODE
+    MOVE RETURN-CODE TO Pid
+
+    IF NOT WS-Checkpoint-OK
+        MOVE 8 TO Completion-Code
+    END-IF
+
+    MOVE "cobol_tutorial" TO Audit-Program-Name OF WS-Audit-Parms
+    MOVE ProgNameArea TO Audit-Caller-Name OF WS-Audit-Parms
+    MOVE Pid TO Audit-Pid OF WS-Audit-Parms
+    MOVE Completion-Code TO Audit-Return-Code OF WS-Audit-Parms
+    CALL "AUDITLOG" USING WS-Audit-Parms.
+9800-WRITE-AUDIT-ENTRY-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------*
+*> 9900-TERMINATE : log this invocation, then clear the checkpoint
+*> file since the run made it to the end - the next run should
+*> start from step 1, not resume a job that already finished.
+*> ---------------------------------------------------------------*
+9900-TERMINATE.
+    PERFORM 9800-WRITE-AUDIT-ENTRY THRU 9800-WRITE-AUDIT-ENTRY-EXIT
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE
+    STOP RUN.
+
+*> *********************************************************************
+*> *********************************************************************
+8000-PRINT-CUSTOMER-LISTING.
+    OPEN INPUT CUSTOMER-MASTER
+    OPEN OUTPUT CUSTOMER-LISTING-FILE
+    INITIATE CustomerReport
+    IF WS-Cust-File-OK
+        PERFORM 8100-READ-NEXT-CUSTOMER
+        PERFORM 8200-GENERATE-CUSTOMER-DETAIL
+            UNTIL WS-Cust-File-Eof
+        CLOSE CUSTOMER-MASTER
+    ELSE
+        DISPLAY "No customer listing - CUSTOMER-MASTER open failed "
+            WS-Cust-File-Status
+    END-IF
+    TERMINATE CustomerReport
+    CLOSE CUSTOMER-LISTING-FILE.
+
+8100-READ-NEXT-CUSTOMER.
+    READ CUSTOMER-MASTER NEXT RECORD
+        AT END
+            SET WS-Cust-File-Eof TO TRUE
+    END-READ.
+
+8200-GENERATE-CUSTOMER-DETAIL.
+    GENERATE CUSTOMER-DETAIL
+    PERFORM 8100-READ-NEXT-CUSTOMER.
+
+*> *********************************************************************
+*> *********************************************************************
+8300-VALIDATE-AND-AGE-CUSTOMER.
+    PERFORM 8310-VALIDATE-DOB
+    IF WS-DOB-Valid
+        PERFORM 8320-CALCULATE-AGE
+        DISPLAY "Age as of today: " WS-Age
+    ELSE
+        DISPLAY "DateOfBirth is not a valid date - age not calculated"
+    END-IF.
+
+*> ---------------------------------------------------------------*
+*> 8310-VALIDATE-DOB : hand DOB/MOB/YOB to the shared DOBVALID
+*> subprogram, the same day/month/year-window and future-date check
+*> CUSTMAINT.cbl runs before it will Write or Rewrite a customer
+*> record, so this parse demo and the real maintenance subsystem
+*> agree on what a valid date of birth is. WS-Today is still picked
+*> up here for 8320-CALCULATE-AGE's own use below.
+*> ---------------------------------------------------------------*
+8310-VALIDATE-DOB.
+    ACCEPT WS-Today-YYYYMMDD FROM DATE YYYYMMDD
+    CALL "DOBVALID" USING DOB MOB YOB WS-DOB-Valid-Sw.
+
+*> ---------------------------------------------------------------*
+*> 8320-CALCULATE-AGE : years between YOB/MOB/DOB and today, minus
+*> one if this year's birthday has not happened yet. WS-Age is
+*> unsigned, so this relies on 8310-VALIDATE-DOB having already
+*> rejected any DOB still in the future - otherwise the SUBTRACT
+*> below could drive WS-Age negative and it would wrap instead.
+*> ---------------------------------------------------------------*
+8320-CALCULATE-AGE.
+    COMPUTE WS-Age = WS-Today-Year - YOB
+    IF WS-Today-Month < MOB
+        SUBTRACT 1 FROM WS-Age
+    ELSE
+        IF WS-Today-Month = MOB AND WS-Today-Day < DOB
+            SUBTRACT 1 FROM WS-Age
+        END-IF
+    END-IF.
+
+*> *********************************************************************
+*> *********************************************************************
+*> 8400-8430 : validated ACCEPT paragraphs - each re-prompts on the
+*> operator's terminal until the value typed is actually usable,
+*> instead of letting a blank name or a non-digit through silently.
+8400-ACCEPT-VALIDATED-USERNAME.
+    SET WS-Input-Invalid TO TRUE
+    PERFORM 8401-PROMPT-AND-CHECK-USERNAME
+        UNTIL WS-Input-Valid.
+8400-ACCEPT-VALIDATED-USERNAME-EXIT.
+    EXIT.
+
+8401-PROMPT-AND-CHECK-USERNAME.
+    DISPLAY "Enter username: " WITH NO ADVANCING
+    ACCEPT WS-UserName-Stage
+    IF WS-UserName-Stage = SPACES
+        DISPLAY "Username cannot be blank - try again."
+        SET WS-Input-Invalid TO TRUE
+    ELSE
+        MOVE WS-UserName-Stage TO UserName
+        SET WS-Input-Valid TO TRUE
+    END-IF.
+
+8410-ACCEPT-VALIDATED-NUM1.
+    SET WS-Input-Invalid TO TRUE
+    PERFORM 8411-PROMPT-AND-CHECK-NUM1
+        UNTIL WS-Input-Valid.
+8410-ACCEPT-VALIDATED-NUM1-EXIT.
+    EXIT.
+
+8411-PROMPT-AND-CHECK-NUM1.
+    DISPLAY "First single digit (0-9): " WITH NO ADVANCING
+    ACCEPT WS-Num1-Stage
+    IF WS-Num1-Stage IS NUMERIC
+        MOVE WS-Num1-Stage TO Num1
+        SET WS-Input-Valid TO TRUE
+    ELSE
+        DISPLAY "Not a digit 0-9 - try again."
+        SET WS-Input-Invalid TO TRUE
+    END-IF.
+
+8420-ACCEPT-VALIDATED-NUM2.
+    SET WS-Input-Invalid TO TRUE
+    PERFORM 8421-PROMPT-AND-CHECK-NUM2
+        UNTIL WS-Input-Valid.
+8420-ACCEPT-VALIDATED-NUM2-EXIT.
+    EXIT.
+
+8421-PROMPT-AND-CHECK-NUM2.
+    DISPLAY "Second single digit (0-9): " WITH NO ADVANCING
+    ACCEPT WS-Num2-Stage
+    IF WS-Num2-Stage IS NUMERIC
+        MOVE WS-Num2-Stage TO Num2
+        SET WS-Input-Valid TO TRUE
+    ELSE
+        DISPLAY "Not a digit 0-9 - try again."
+        SET WS-Input-Invalid TO TRUE
+    END-IF.
+
+8430-ACCEPT-VALIDATED-SSNUM.
+    SET WS-Input-Invalid TO TRUE
+    PERFORM 8431-PROMPT-AND-CHECK-SSNUM
+        UNTIL WS-Input-Valid.
+8430-ACCEPT-VALIDATED-SSNUM-EXIT.
+    EXIT.
+
+*> Same Area/Group/Serial range rules SSNVALID.cbl applies to the
+*> batch input file (area not 0/666/900-999, group not 0, serial
+*> not 0) - IS NUMERIC alone lets through obviously-invalid SSNs
+*> such as all zeros.
+8431-PROMPT-AND-CHECK-SSNUM.
+    DISPLAY "SSN (9 digits): " WITH NO ADVANCING
+    ACCEPT WS-SSNum-Stage
+    IF WS-SSNum-Stage IS NUMERIC
+        MOVE WS-SSNum-Stage TO SSNum
+        IF SSArea = 0
+            DISPLAY "SSN area cannot be 000 - try again."
+            SET WS-Input-Invalid TO TRUE
+        ELSE
+            IF SSArea = 666 OR SSArea >= 900
+                DISPLAY "SSN area " SSArea " is not valid - try again."
+                SET WS-Input-Invalid TO TRUE
+            ELSE
+                IF SSGroup = 0
+                    DISPLAY "SSN group cannot be 00 - try again."
+                    SET WS-Input-Invalid TO TRUE
+                ELSE
+                    IF SSSerial = 0
+                        DISPLAY "SSN serial cannot be 0000 - try again."
+                        SET WS-Input-Invalid TO TRUE
+                    ELSE
+                        SET WS-Input-Valid TO TRUE
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    ELSE
+        DISPLAY "SSN must be 9 digits - try again."
+        SET WS-Input-Invalid TO TRUE
+    END-IF.

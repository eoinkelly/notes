@@ -0,0 +1,240 @@
+      * ************************************************************** *
+      *  CUSTMAINT                                                      *
+      *                                                                 *
+      *  Maintenance subsystem for the CUSTOMER-MASTER indexed file.    *
+      *  Supports ADD, CHANGE and INQUIRE against the customer record   *
+      *  keyed on Ident, so customer data lives in one file instead of  *
+      *  being re-keyed into working-storage on every run.              *
+      *                                                                 *
+      *  Author.        Data Processing.                                *
+      *  Installation.  Batch Suite.                                    *
+      *  Date-Written.   08 Aug 2026.                                    *
+      *                                                                 *
+      *  Modification history                                           *
+      *  2026-08-08  ek  Initial version.                                *
+      * ************************************************************** *
+       Identification Division.
+       Program-ID. CUSTMAINT.
+
+      * ************************************************************** *
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select CUSTOMER-MASTER
+               Assign to "CUSTMAST"
+               Organization is Indexed
+               Access Mode is Dynamic
+               Record Key is Ident
+               File Status is WS-Cust-File-Status.
+
+      * ************************************************************** *
+       Data Division.
+       File Section.
+       FD  CUSTOMER-MASTER
+           Label Records are Standard.
+       COPY CUSTREC.
+
+       Working-Storage Section.
+       01  WS-Cust-File-Status    Pic X(02).
+           88  WS-Cust-File-OK        Value "00".
+           88  WS-Cust-File-Eof       Value "10".
+           88  WS-Cust-File-NotFound  Value "23".
+           88  WS-Cust-File-Duplicate Value "22".
+           88  WS-Cust-File-NoSuchFile Value "35".
+
+       01  WS-Switches.
+           05  WS-Function-Code    Pic X(01).
+               88  WS-Function-Add        Value "A".
+               88  WS-Function-Change     Value "C".
+               88  WS-Function-Inquire     Value "I".
+               88  WS-Function-Quit        Value "Q".
+           05  WS-More-Work-Sw     Pic X(01) Value "Y".
+               88  WS-More-Work        Value "Y".
+
+       01  WS-Menu-Choice          Pic X(01).
+
+       01  WS-DOB-Valid-Sw         Pic X(01).
+           88  WS-DOB-Valid            Value "Y".
+
+       01  WS-Caller-Name           Pic X(50).
+       01  WS-Pid                   Pic 9(05).
+       01  WS-Completion-Code       Pic S9(04) Value 0.
+       COPY AUDITREC Replacing Audit-Log-Entry By WS-Audit-Parms.
+
+      * ************************************************************** *
+       Procedure Division.
+
+      * ---------------------------------------------------------------*
+      *  0000-MAINLINE : drives the add/change/inquire loop until the  *
+      *  operator chooses to quit.                                     *
+      * ---------------------------------------------------------------*
+       0000-MAINLINE.
+           Perform 1000-INITIALIZE Thru 1000-INITIALIZE-EXIT
+           Perform 2000-PROCESS-MENU Thru 2000-PROCESS-MENU-EXIT
+               Until Not WS-More-Work
+           Perform 9000-TERMINATE Thru 9000-TERMINATE-EXIT
+           Stop Run.
+
+      * ---------------------------------------------------------------*
+      *  1000-INITIALIZE : open the customer master for update. On a   *
+      *  fresh install CUSTMAST does not exist yet - Open I-O requires *
+      *  an existing file, so fall back to Open Output to create it    *
+      *  and then re-open it I-O so Add/Change/Inquire all still work. *
+      * ---------------------------------------------------------------*
+       1000-INITIALIZE.
+           Open I-O CUSTOMER-MASTER
+           If WS-Cust-File-NoSuchFile
+               Open Output CUSTOMER-MASTER
+               Close CUSTOMER-MASTER
+               Open I-O CUSTOMER-MASTER
+           End-If
+           If Not WS-Cust-File-OK
+               Display "CUSTMAINT: open failed " WS-Cust-File-Status
+               Move "N" To WS-More-Work-Sw
+               Move 8 To WS-Completion-Code
+           End-If.
+       1000-INITIALIZE-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  1100-WRITE-AUDIT-ENTRY : record this run on the shared audit  *
+      *  trail via the AUDITLOG subprogram. Called from 9000-TERMINATE *
+      *  once the run is actually over, so Audit-Return-Code reflects  *
+      *  how it finished rather than just repeating the PID.           *
+      * ---------------------------------------------------------------*
+       1100-WRITE-AUDIT-ENTRY.
+           Call "C$CALLEDBY" Using WS-Caller-Name
+           Call "C$GETPID"
+           Move Return-Code To WS-Pid
+           Move "CUSTMAINT" To Audit-Program-Name Of WS-Audit-Parms
+           Move WS-Caller-Name To Audit-Caller-Name Of WS-Audit-Parms
+           Move WS-Pid To Audit-Pid Of WS-Audit-Parms
+           Move WS-Completion-Code
+               To Audit-Return-Code Of WS-Audit-Parms
+           Call "AUDITLOG" Using WS-Audit-Parms.
+       1100-WRITE-AUDIT-ENTRY-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  2000-PROCESS-MENU : one pass of the maintenance menu.         *
+      * ---------------------------------------------------------------*
+       2000-PROCESS-MENU.
+           Display "1) Add customer  2) Change customer"
+           Display "3) Inquire customer  4) Quit"
+           Display "Select an option: " With No Advancing
+           Accept WS-Menu-Choice
+
+           Evaluate WS-Menu-Choice
+               When "1"
+                   Move "A" To WS-Function-Code
+                   Perform 3000-ADD-CUSTOMER Thru 3000-ADD-CUSTOMER-EXIT
+               When "2"
+                   Move "C" To WS-Function-Code
+                   Perform 4000-CHANGE-CUSTOMER
+                       Thru 4000-CHANGE-CUSTOMER-EXIT
+               When "3"
+                   Move "I" To WS-Function-Code
+                   Perform 5000-INQUIRE-CUSTOMER
+                       Thru 5000-INQUIRE-CUSTOMER-EXIT
+               When "4"
+                   Move "N" To WS-More-Work-Sw
+               When Other
+                   Display "Invalid option, please choose 1-4."
+           End-Evaluate.
+       2000-PROCESS-MENU-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  3000-ADD-CUSTOMER : key in a new Ident/CustName/DOB and write  *
+      *  it to CUSTOMER-MASTER.                                        *
+      * ---------------------------------------------------------------*
+       3000-ADD-CUSTOMER.
+           Display "Ident (3 digits): " With No Advancing
+           Accept Ident
+           Display "Customer name: " With No Advancing
+           Accept CustName
+           Perform 3100-ACCEPT-VALID-DOB Thru 3100-ACCEPT-VALID-DOB-EXIT
+
+           Write Customer
+               Invalid Key
+                   Display "Ident " Ident " already exists, not added"
+           End-Write.
+       3000-ADD-CUSTOMER-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  3100-ACCEPT-VALID-DOB : re-prompt for DateOfBirth until        *
+      *  DOBVALID - the same day/month/year-window and future-date     *
+      *  check cobol_tutorial.cbl runs on its own parse demo - says     *
+      *  it is a real date, so a garbage DOB never reaches the master.  *
+      * ---------------------------------------------------------------*
+       3100-ACCEPT-VALID-DOB.
+           Move "N" To WS-DOB-Valid-Sw
+           Perform 3110-PROMPT-AND-CHECK-DOB
+               Until WS-DOB-Valid.
+       3100-ACCEPT-VALID-DOB-EXIT.
+           Exit.
+
+       3110-PROMPT-AND-CHECK-DOB.
+           Display "Date of birth DDMMYYYY: " With No Advancing
+           Accept DateOfBirth
+           Call "DOBVALID" Using DOB MOB YOB WS-DOB-Valid-Sw
+           If Not WS-DOB-Valid
+               Display "Invalid date of birth - try again."
+           End-If.
+
+      * ---------------------------------------------------------------*
+      *  4000-CHANGE-CUSTOMER : rewrite an existing customer record.   *
+      * ---------------------------------------------------------------*
+       4000-CHANGE-CUSTOMER.
+           Display "Ident to change: " With No Advancing
+           Accept Ident
+
+           Read CUSTOMER-MASTER
+               Invalid Key
+                   Display "Ident " Ident " not found"
+               Not Invalid Key
+                   Display "Current name : '" CustName "'"
+                   Display "Current DOB  : " DateOfBirth
+                   Display "New name: " With No Advancing
+                   Accept CustName
+                   Perform 3100-ACCEPT-VALID-DOB
+                       Thru 3100-ACCEPT-VALID-DOB-EXIT
+                   Rewrite Customer
+                       Invalid Key
+                           Display "Rewrite of Ident " Ident " failed"
+                   End-Rewrite
+           End-Read.
+       4000-CHANGE-CUSTOMER-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  5000-INQUIRE-CUSTOMER : read-only lookup by Ident.            *
+      * ---------------------------------------------------------------*
+       5000-INQUIRE-CUSTOMER.
+           Display "Ident to inquire: " With No Advancing
+           Accept Ident
+
+           Read CUSTOMER-MASTER
+               Invalid Key
+                   Display "Ident " Ident " not found"
+               Not Invalid Key
+                   Display "Ident   : " Ident
+                   Display "Name    : '" CustName "'"
+                   Display "DOB/MOB/YOB : " DOB "/" MOB "/" YOB
+           End-Read.
+       5000-INQUIRE-CUSTOMER-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  9000-TERMINATE : close the file down cleanly and log how the  *
+      *  run actually finished.                                        *
+      * ---------------------------------------------------------------*
+       9000-TERMINATE.
+           If WS-Cust-File-OK
+               Close CUSTOMER-MASTER
+           End-If
+           Perform 1100-WRITE-AUDIT-ENTRY
+               Thru 1100-WRITE-AUDIT-ENTRY-EXIT.
+       9000-TERMINATE-EXIT.
+           Exit.

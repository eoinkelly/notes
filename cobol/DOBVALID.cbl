@@ -0,0 +1,136 @@
+      * ************************************************************** *
+      *  DOBVALID                                                       *
+      *                                                                 *
+      *  Shared date-of-birth validator. Rejects an out-of-range day,  *
+      *  month or a year outside a sane window (no births before 1900, *
+      *  none in the future, including a DOB later this calendar year  *
+      *  than today) so every program that stores a DateOfBirth - not  *
+      *  just the demo parse in cobol_tutorial.cbl - applies the same  *
+      *  rule before the value is kept.                                 *
+      *                                                                 *
+      *  Author.        Data Processing.                                *
+      *  Installation.  Batch Suite.                                    *
+      *  Date-Written.   08 Aug 2026.                                    *
+      *                                                                 *
+      *  Modification history                                           *
+      *  2026-08-08  ek  Initial version.                                *
+      * ************************************************************** *
+       Identification Division.
+       Program-ID. DOBVALID.
+
+      * ************************************************************** *
+       Environment Division.
+
+      * ************************************************************** *
+       Data Division.
+       Working-Storage Section.
+       01  DV-Today.
+           05  DV-Today-YYYYMMDD.
+               10  DV-Today-Year       Pic 9(04).
+               10  DV-Today-Month      Pic 99.
+               10  DV-Today-Day        Pic 99.
+
+       01  DV-Days-In-Month            Pic 99.
+       01  DV-Leap-Year-Sw             Pic X(01) Value "N".
+           88  DV-Is-Leap-Year              Value "Y".
+       01  DV-Leap-Check-Rem           Pic 99.
+
+       Linkage Section.
+       01  DV-DOB                      Pic 99.
+       01  DV-MOB                      Pic 99.
+       01  DV-YOB                      Pic 9999.
+       01  DV-Valid-Sw                 Pic X(01).
+           88  DV-Valid                     Value "Y".
+
+      * ************************************************************** *
+       Procedure Division Using DV-DOB DV-MOB DV-YOB DV-Valid-Sw.
+
+      * ---------------------------------------------------------------*
+      *  0000-MAINLINE : validate the DOB/MOB/YOB passed in and hand    *
+      *  back Y/N in DV-Valid-Sw.                                       *
+      * ---------------------------------------------------------------*
+       0000-MAINLINE.
+           Perform 1000-VALIDATE-DOB Thru 1000-VALIDATE-DOB-EXIT
+           GoBack.
+
+      * ---------------------------------------------------------------*
+      *  1000-VALIDATE-DOB : the day/month/year range and future-date  *
+      *  checks.                                                        *
+      * ---------------------------------------------------------------*
+       1000-VALIDATE-DOB.
+           Set DV-Valid To True
+           Accept DV-Today-YYYYMMDD From Date YYYYMMDD
+
+           If DV-MOB < 1 Or DV-MOB > 12
+               Set DV-Valid-Sw To "N"
+           End-If
+
+           If DV-YOB < 1900 Or DV-YOB > DV-Today-Year
+               Set DV-Valid-Sw To "N"
+           End-If
+
+           If DV-Valid
+               Perform 1100-SET-DAYS-IN-MONTH
+                   Thru 1100-SET-DAYS-IN-MONTH-EXIT
+               If DV-DOB < 1 Or DV-DOB > DV-Days-In-Month
+                   Set DV-Valid-Sw To "N"
+               End-If
+           End-If
+
+           If DV-Valid And DV-YOB = DV-Today-Year
+               If DV-MOB > DV-Today-Month
+                   Set DV-Valid-Sw To "N"
+               Else
+                   If DV-MOB = DV-Today-Month And DV-DOB > DV-Today-Day
+                       Set DV-Valid-Sw To "N"
+                   End-If
+               End-If
+           End-If.
+       1000-VALIDATE-DOB-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  1100-SET-DAYS-IN-MONTH : how many days DV-MOB/DV-YOB actually  *
+      *  has, including the February leap-year case.                   *
+      * ---------------------------------------------------------------*
+       1100-SET-DAYS-IN-MONTH.
+           Evaluate DV-MOB
+               When 4 When 6 When 9 When 11
+                   Move 30 To DV-Days-In-Month
+               When 2
+                   Perform 1200-CHECK-LEAP-YEAR
+                       Thru 1200-CHECK-LEAP-YEAR-EXIT
+                   If DV-Is-Leap-Year
+                       Move 29 To DV-Days-In-Month
+                   Else
+                       Move 28 To DV-Days-In-Month
+                   End-If
+               When Other
+                   Move 31 To DV-Days-In-Month
+           End-Evaluate.
+       1100-SET-DAYS-IN-MONTH-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  1200-CHECK-LEAP-YEAR : divisible by 4, but not by 100 unless   *
+      *  also by 400 - the usual Gregorian rule.                        *
+      * ---------------------------------------------------------------*
+       1200-CHECK-LEAP-YEAR.
+           Set DV-Leap-Year-Sw To "N"
+           Divide DV-YOB By 4 Giving DV-Leap-Check-Rem
+               Remainder DV-Leap-Check-Rem
+           If DV-Leap-Check-Rem = 0
+               Set DV-Is-Leap-Year To True
+               Divide DV-YOB By 100 Giving DV-Leap-Check-Rem
+                   Remainder DV-Leap-Check-Rem
+               If DV-Leap-Check-Rem = 0
+                   Set DV-Leap-Year-Sw To "N"
+                   Divide DV-YOB By 400 Giving DV-Leap-Check-Rem
+                       Remainder DV-Leap-Check-Rem
+                   If DV-Leap-Check-Rem = 0
+                       Set DV-Is-Leap-Year To True
+                   End-If
+               End-If
+           End-If.
+       1200-CHECK-LEAP-YEAR-EXIT.
+           Exit.

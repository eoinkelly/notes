@@ -0,0 +1,103 @@
+      * ************************************************************** *
+      *  AUDITLOG                                                       *
+      *                                                                 *
+      *  Shared job-run audit trail. Every batch program in the suite  *
+      *  CALLs this on entry and exit so overnight chain failures can   *
+      *  be traced by program/caller/PID/timestamp instead of by       *
+      *  scattered DISPLAY output.                                      *
+      *                                                                 *
+      *  Author.        Data Processing.                                *
+      *  Installation.  Batch Suite.                                    *
+      *  Date-Written.   08 Aug 2026.                                    *
+      *                                                                 *
+      *  Modification history                                           *
+      *  2026-08-08  ek  Initial version.                                *
+      * ************************************************************** *
+       Identification Division.
+       Program-ID. AUDITLOG.
+
+      * ************************************************************** *
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select AUDIT-LOG-FILE
+               Assign to "AUDITLOG.LOG"
+               Organization is Line Sequential
+               File Status is WS-Audit-File-Status.
+
+      * ************************************************************** *
+       Data Division.
+       File Section.
+       FD  AUDIT-LOG-FILE
+           Label Records are Standard.
+       01  AUDIT-LOG-LINE              Pic X(120).
+
+       Working-Storage Section.
+       01  WS-Audit-File-Status        Pic X(02).
+           88  WS-Audit-File-OK             Value "00".
+
+       01  WS-Current-Date              Pic 9(08).
+       01  WS-Current-Time               Pic 9(08).
+
+       01  WS-Audit-Formatted-Line.
+           05  WS-Audit-Program          Pic X(30).
+           05  Filler                    Pic X(02) Value Spaces.
+           05  WS-Audit-Caller           Pic X(50).
+           05  Filler                    Pic X(02) Value Spaces.
+           05  WS-Audit-Pid              Pic 9(05).
+           05  Filler                    Pic X(02) Value Spaces.
+           05  WS-Audit-Date             Pic 9(08).
+           05  Filler                    Pic X(01) Value Space.
+           05  WS-Audit-Time             Pic 9(08).
+           05  Filler                    Pic X(02) Value Spaces.
+           05  WS-Audit-Return-Code      Pic S9(04).
+
+       Linkage Section.
+       COPY AUDITREC Replacing Audit-Log-Entry By WS-Audit-Log-Entry.
+
+      * ************************************************************** *
+       Procedure Division Using WS-Audit-Log-Entry.
+
+      * ---------------------------------------------------------------*
+      *  0000-MAINLINE : append one timestamped line to the shared     *
+      *  audit log and return control to the caller.                   *
+      * ---------------------------------------------------------------*
+       0000-MAINLINE.
+           Perform 1000-BUILD-LINE Thru 1000-BUILD-LINE-EXIT
+           Perform 2000-WRITE-LINE Thru 2000-WRITE-LINE-EXIT
+           GoBack.
+
+      * ---------------------------------------------------------------*
+      *  1000-BUILD-LINE : assemble program/caller/pid/timestamp/rc.    *
+      * ---------------------------------------------------------------*
+       1000-BUILD-LINE.
+           Accept WS-Current-Date From Date YYYYMMDD
+           Accept WS-Current-Time From Time
+
+           Move Audit-Program-Name Of WS-Audit-Log-Entry
+               To WS-Audit-Program
+           Move Audit-Caller-Name Of WS-Audit-Log-Entry
+               To WS-Audit-Caller
+           Move Audit-Pid Of WS-Audit-Log-Entry
+               To WS-Audit-Pid
+           Move WS-Current-Date To WS-Audit-Date
+           Move WS-Current-Time To WS-Audit-Time
+           Move Audit-Return-Code Of WS-Audit-Log-Entry
+               To WS-Audit-Return-Code.
+       1000-BUILD-LINE-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  2000-WRITE-LINE : open the log for append, write, close it    *
+      *  again so every CALL leaves the file in a readable state.      *
+      * ---------------------------------------------------------------*
+       2000-WRITE-LINE.
+           Open Extend AUDIT-LOG-FILE
+           If Not WS-Audit-File-OK
+               Open Output AUDIT-LOG-FILE
+           End-If
+           Move WS-Audit-Formatted-Line To AUDIT-LOG-LINE
+           Write AUDIT-LOG-LINE
+           Close AUDIT-LOG-FILE.
+       2000-WRITE-LINE-EXIT.
+           Exit.

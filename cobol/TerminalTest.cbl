@@ -11,26 +11,93 @@
        01 TermFld   Pic X.
           88  TermNow   Value "T".
 
+       01 WS-Menu-Choice  Pic X.
+          88  WS-Choice-Run         Value "1".
+          88  WS-Choice-Status      Value "2".
+          88  WS-Choice-Terminate   Value "3".
+
+       01 WS-Job-Status-Text  Pic X(20) Value "NOT YET RUN".
+
        Screen Section.
-       01  ScrName
+       01  ScrMenu
            Background-color 3
            Foreground-color 7
            Highlight.
            05   Column 10
                 Line   3
-                Value "Enter 'T' to terminate this test".
-           05   Column Plus 2
+                Value "Operator Console".
+           05   Column 10
+                Line   5
+                Value "1. Run job".
+           05   Column 10
+                Line   6
+                Value "2. View status".
+           05   Column 10
+                Line   7
+                Value "3. Request termination".
+           05   Column 10
+                Line   9
+                Value "Enter choice: ".
+           05   Column Plus 1
                         Background-color 7
                         Foreground-color 4
                     Pic X
-                    Using TermFld.
+                    Using WS-Menu-Choice.
+
+       01  ScrStatus
+           Background-color 3
+           Foreground-color 7
+           Highlight.
+           05   Column 10
+                Line   11
+                Value "Status: ".
+           05   Column Plus 1
+                        Background-color 3
+                        Foreground-color 7
+                    Pic X(20)
+                    Using WS-Job-Status-Text.
 
       * ************************************************************** *
        Procedure Division.
        Mainline.
            Perform until TermNow
-               Display ScrName
-               Accept ScrName
+               Display ScrMenu
+               Accept ScrMenu
+               Perform 2000-PROCESS-CHOICE
            End-Perform
            GoBack.
+
+      * ---------------------------------------------------------------*
+      *  2000-PROCESS-CHOICE : act on the menu digit the operator      *
+      *  keyed into WS-Menu-Choice.                                    *
+      * ---------------------------------------------------------------*
+       2000-PROCESS-CHOICE.
+           Evaluate True
+               When WS-Choice-Run
+                   Perform 2100-RUN-JOB
+               When WS-Choice-Status
+                   Perform 2200-VIEW-STATUS
+               When WS-Choice-Terminate
+                   Move "T" To TermFld
+               When Other
+                   Continue
+           End-Evaluate.
+
+      * ---------------------------------------------------------------*
+      *  2100-RUN-JOB : kick off the batch suite. SUMMRPT stands in    *
+      *  for the suite here since it needs no operator input of its   *
+      *  own once called - a fuller console would let the operator     *
+      *  pick which of CUSTMAINT/SSNVALID/SUMMRPT to run.               *
+      * ---------------------------------------------------------------*
+       2100-RUN-JOB.
+           Move "JOB RUNNING" To WS-Job-Status-Text
+           Call "SUMMRPT"
+           Move "JOB SUBMITTED" To WS-Job-Status-Text.
+
+      * ---------------------------------------------------------------*
+      *  2200-VIEW-STATUS : show the last known job status on screen.  *
+      * ---------------------------------------------------------------*
+       2200-VIEW-STATUS.
+           Display ScrStatus
+           Accept ScrStatus.
       *>  End Program disp1.

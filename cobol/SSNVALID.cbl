@@ -0,0 +1,269 @@
+      * ************************************************************** *
+      *  SSNVALID                                                       *
+      *                                                                 *
+      *  Batch validation job for a file of SSNum entries.              *
+      *  - applies a format validity check on the Area/Group/Serial     *
+      *    split (the same split used by SSNum in cobol_tutorial.cbl)   *
+      *  - sorts the file and flags duplicate SSNs across it            *
+      *  - writes an exceptions listing covering both kinds of problem  *
+      *                                                                 *
+      *  Author.        Data Processing.                                *
+      *  Installation.  Batch Suite.                                    *
+      *  Date-Written.   08 Aug 2026.                                    *
+      *                                                                 *
+      *  Modification history                                           *
+      *  2026-08-08  ek  Initial version.                                *
+      *  2026-08-08  ek  Dropped the digit-weighted checksum check -    *
+      *                  it was arithmetic on Area/Group/Serial with    *
+      *                  no basis in a real SSN check digit, and        *
+      *                  flagged ~10% of valid SSNs as exceptions.      *
+      * ************************************************************** *
+       Identification Division.
+       Program-ID. SSNVALID.
+
+      * ************************************************************** *
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select SSN-INPUT-FILE
+               Assign to "SSNIN"
+               Organization is Line Sequential
+               File Status is WS-Input-Status.
+
+           Select SSN-SORT-WORK
+               Assign to "SSNSORT".
+
+           Select SSN-SORTED-FILE
+               Assign to "SSNSRTD"
+               Organization is Line Sequential
+               File Status is WS-Sorted-Status.
+
+           Select EXCEPTION-REPORT
+               Assign to "SSNEXCPT"
+               Organization is Line Sequential
+               File Status is WS-Exception-Status.
+
+      * ************************************************************** *
+       Data Division.
+       File Section.
+       FD  SSN-INPUT-FILE
+           Label Records are Standard.
+       COPY SSNREC Replacing SSNum By SSN-INPUT-RECORD.
+
+       SD  SSN-SORT-WORK.
+       COPY SSNREC Replacing SSNum By SSN-SORT-RECORD.
+
+       FD  SSN-SORTED-FILE
+           Label Records are Standard.
+       COPY SSNREC Replacing SSNum By SSN-SORTED-RECORD.
+
+       FD  EXCEPTION-REPORT
+           Label Records are Standard.
+       01  EXCEPTION-LINE            Pic X(80).
+
+       Working-Storage Section.
+       01  WS-Input-Status            Pic X(02).
+           88  WS-Input-OK                 Value "00".
+           88  WS-Input-Eof                Value "10".
+
+       01  WS-Sorted-Status            Pic X(02).
+           88  WS-Sorted-OK                 Value "00".
+           88  WS-Sorted-Eof                Value "10".
+
+       01  WS-Exception-Status         Pic X(02).
+           88  WS-Exception-OK              Value "00".
+
+       01  WS-Switches.
+           05  WS-Sorted-Eof-Sw         Pic X(01) Value "N".
+               88  WS-Sorted-At-Eof         Value "Y".
+           05  WS-Have-Prior-Sw         Pic X(01) Value "N".
+               88  WS-Have-Prior-SSN        Value "Y".
+           05  WS-Valid-Format-Sw       Pic X(01).
+               88  WS-Valid-Format          Value "Y".
+
+       COPY SSNREC Replacing SSNum By WS-Prior-SSN.
+
+       01  WS-Counters.
+           05  WS-Read-Count            Pic 9(07) Value 0.
+           05  WS-Bad-Format-Count      Pic 9(07) Value 0.
+           05  WS-Duplicate-Count       Pic 9(07) Value 0.
+
+       01  WS-Report-Line.
+           05  WS-Report-SSN            Pic X(11).
+           05  Filler                   Pic X(02) Value Spaces.
+           05  WS-Report-Reason         Pic X(40).
+
+       01  WS-Caller-Name               Pic X(50).
+       01  WS-Pid                       Pic 9(05).
+       01  WS-Completion-Code           Pic S9(04) Value 0.
+       COPY AUDITREC Replacing Audit-Log-Entry By WS-Audit-Parms.
+
+      * ************************************************************** *
+       Procedure Division.
+
+      * ---------------------------------------------------------------*
+      *  0000-MAINLINE : sort the input SSNs, scan the sorted file for *
+      *  format problems and duplicates, and write the exceptions.    *
+      * ---------------------------------------------------------------*
+       0000-MAINLINE.
+           Perform 1000-INITIALIZE Thru 1000-INITIALIZE-EXIT
+           Perform 2000-SORT-INPUT Thru 2000-SORT-INPUT-EXIT
+           Perform 3000-SCAN-SORTED Thru 3000-SCAN-SORTED-EXIT
+               Until WS-Sorted-At-Eof
+           Perform 9000-TERMINATE Thru 9000-TERMINATE-EXIT
+           Stop Run.
+
+      * ---------------------------------------------------------------*
+      *  1000-INITIALIZE : open the exceptions listing.                *
+      * ---------------------------------------------------------------*
+       1000-INITIALIZE.
+           Open Output EXCEPTION-REPORT
+           Move "SSNVALID EXCEPTIONS LISTING" To EXCEPTION-LINE
+           Write EXCEPTION-LINE
+           Move All "-" To EXCEPTION-LINE
+           Write EXCEPTION-LINE.
+       1000-INITIALIZE-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  1100-WRITE-AUDIT-ENTRY : record this run on the shared audit  *
+      *  trail via the AUDITLOG subprogram. Called from 9000-TERMINATE *
+      *  once the scan is over, so Audit-Return-Code reflects whether  *
+      *  any exceptions were found instead of just repeating the PID.  *
+      * ---------------------------------------------------------------*
+       1100-WRITE-AUDIT-ENTRY.
+           Call "C$CALLEDBY" Using WS-Caller-Name
+           Call "C$GETPID"
+           Move Return-Code To WS-Pid
+           Move "SSNVALID" To Audit-Program-Name Of WS-Audit-Parms
+           Move WS-Caller-Name To Audit-Caller-Name Of WS-Audit-Parms
+           Move WS-Pid To Audit-Pid Of WS-Audit-Parms
+           Move WS-Completion-Code
+               To Audit-Return-Code Of WS-Audit-Parms
+           Call "AUDITLOG" Using WS-Audit-Parms.
+       1100-WRITE-AUDIT-ENTRY-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  2000-SORT-INPUT : sort SSN-INPUT-FILE into SSN-SORTED-FILE    *
+      *  ascending by SSN so duplicates land next to each other.      *
+      * ---------------------------------------------------------------*
+       2000-SORT-INPUT.
+           Sort SSN-SORT-WORK
+               On Ascending Key SSN-SORT-RECORD
+               Using SSN-INPUT-FILE
+               Giving SSN-SORTED-FILE
+           Open Input SSN-SORTED-FILE
+           Perform 3100-READ-SORTED Thru 3100-READ-SORTED-EXIT.
+       2000-SORT-INPUT-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  3000-SCAN-SORTED : validate one sorted record and check it   *
+      *  against the previous one for a duplicate.                    *
+      * ---------------------------------------------------------------*
+       3000-SCAN-SORTED.
+           Add 1 To WS-Read-Count
+           Perform 4000-CHECK-FORMAT Thru 4000-CHECK-FORMAT-EXIT
+           Perform 5000-CHECK-DUPLICATE Thru 5000-CHECK-DUPLICATE-EXIT
+           Move SSN-SORTED-RECORD To WS-Prior-SSN
+           Move "Y" To WS-Have-Prior-Sw
+           Perform 3100-READ-SORTED Thru 3100-READ-SORTED-EXIT.
+       3000-SCAN-SORTED-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  3100-READ-SORTED : read the next sorted record, or note EOF. *
+      * ---------------------------------------------------------------*
+       3100-READ-SORTED.
+           Read SSN-SORTED-FILE
+               At End
+                   Move "Y" To WS-Sorted-Eof-Sw
+           End-Read.
+       3100-READ-SORTED-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  4000-CHECK-FORMAT : the area/group/serial rules a real SSN    *
+      *  must satisfy - area not 0/666/900-999, group not 0, serial    *
+      *  not 0.                                                        *
+      * ---------------------------------------------------------------*
+       4000-CHECK-FORMAT.
+           Move "Y" To WS-Valid-Format-Sw
+
+           If SSArea Of SSN-SORTED-RECORD = 0
+               Move "N" To WS-Valid-Format-Sw
+           End-If
+           If SSArea Of SSN-SORTED-RECORD = 666
+               Move "N" To WS-Valid-Format-Sw
+           End-If
+           If SSArea Of SSN-SORTED-RECORD >= 900
+               Move "N" To WS-Valid-Format-Sw
+           End-If
+           If SSGroup Of SSN-SORTED-RECORD = 0
+               Move "N" To WS-Valid-Format-Sw
+           End-If
+           If SSSerial Of SSN-SORTED-RECORD = 0
+               Move "N" To WS-Valid-Format-Sw
+           End-If
+
+           If Not WS-Valid-Format
+               Add 1 To WS-Bad-Format-Count
+               Move SSN-SORTED-RECORD To WS-Report-SSN
+               Move "invalid Area/Group/Serial"
+                   To WS-Report-Reason
+               Perform 6000-WRITE-EXCEPTION
+                   Thru 6000-WRITE-EXCEPTION-EXIT
+           End-If.
+       4000-CHECK-FORMAT-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  5000-CHECK-DUPLICATE : sorted order means a duplicate SSN is  *
+      *  always immediately adjacent to the one before it.            *
+      * ---------------------------------------------------------------*
+       5000-CHECK-DUPLICATE.
+           If WS-Have-Prior-SSN
+               If SSN-SORTED-RECORD = WS-Prior-SSN
+                   Add 1 To WS-Duplicate-Count
+                   Move SSN-SORTED-RECORD To WS-Report-SSN
+                   Move "duplicate SSN" To WS-Report-Reason
+                   Perform 6000-WRITE-EXCEPTION
+                       Thru 6000-WRITE-EXCEPTION-EXIT
+               End-If
+           End-If.
+       5000-CHECK-DUPLICATE-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  6000-WRITE-EXCEPTION : one line on the exceptions listing.   *
+      * ---------------------------------------------------------------*
+       6000-WRITE-EXCEPTION.
+           Move Spaces To EXCEPTION-LINE
+           Move WS-Report-Line To EXCEPTION-LINE
+           Write EXCEPTION-LINE.
+       6000-WRITE-EXCEPTION-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  9000-TERMINATE : totals line, close files down, and log how   *
+      *  the run finished - non-zero whenever an exception was found.  *
+      * ---------------------------------------------------------------*
+       9000-TERMINATE.
+           Move Spaces To EXCEPTION-LINE
+           Write EXCEPTION-LINE
+           Move All "-" To EXCEPTION-LINE
+           Write EXCEPTION-LINE
+           Move Spaces To WS-Report-Line
+           Display "Read       : " WS-Read-Count
+           Display "Bad format : " WS-Bad-Format-Count
+           Display "Duplicates : " WS-Duplicate-Count
+           Close SSN-SORTED-FILE
+           Close EXCEPTION-REPORT
+           If WS-Bad-Format-Count > 0 Or WS-Duplicate-Count > 0
+               Move 4 To WS-Completion-Code
+           End-If
+           Perform 1100-WRITE-AUDIT-ENTRY
+               Thru 1100-WRITE-AUDIT-ENTRY-EXIT.
+       9000-TERMINATE-EXIT.
+           Exit.

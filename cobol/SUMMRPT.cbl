@@ -0,0 +1,252 @@
+      * ************************************************************** *
+      *  SUMMRPT                                                        *
+      *                                                                 *
+      *  Control-break summary report. Reads a division/account        *
+      *  transaction file and accumulates minor (account), major        *
+      *  (division) and final totals, printing a formatted summary as   *
+      *  each break occurs - the shape of report month-end              *
+      *  reconciliation needs.                                          *
+      *                                                                 *
+      *  Author.        Data Processing.                                *
+      *  Installation.  Batch Suite.                                    *
+      *  Date-Written.   08 Aug 2026.                                    *
+      *                                                                 *
+      *  Modification history                                           *
+      *  2026-08-08  ek  Initial version.                                *
+      * ************************************************************** *
+       Identification Division.
+       Program-ID. SUMMRPT.
+
+      * ************************************************************** *
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select TRANSACTION-FILE
+               Assign to "TRANSIN"
+               Organization is Line Sequential
+               File Status is WS-Trans-File-Status.
+
+           Select SUMMARY-REPORT
+               Assign to "SUMMRPT.OUT"
+               Organization is Line Sequential
+               File Status is WS-Report-File-Status.
+
+      * ************************************************************** *
+       Data Division.
+       File Section.
+       FD  TRANSACTION-FILE
+           Label Records are Standard.
+       01  TRANS-RECORD.
+           05  TR-Division           Pic X(04).
+           05  TR-Account            Pic X(06).
+           05  TR-Amount             Pic S9(09)V99.
+
+       FD  SUMMARY-REPORT
+           Label Records are Standard.
+       01  REPORT-LINE                Pic X(80).
+
+       Working-Storage Section.
+       01  WS-Trans-File-Status       Pic X(02).
+           88  WS-Trans-File-OK            Value "00".
+           88  WS-Trans-File-Eof           Value "10".
+
+       01  WS-Report-File-Status      Pic X(02).
+           88  WS-Report-File-OK           Value "00".
+
+       01  WS-Switches.
+           05  WS-Trans-Eof-Sw         Pic X(01) Value "N".
+               88  WS-Trans-At-Eof          Value "Y".
+           05  WS-First-Record-Sw      Pic X(01) Value "Y".
+               88  WS-First-Record          Value "Y".
+
+       01  WS-Save-Keys.
+           05  WS-Prev-Division        Pic X(04).
+           05  WS-Prev-Account         Pic X(06).
+
+       01  WS-Totals.
+           05  WS-Minor-Total          Pic S9(09)V99 Value 0.
+           05  WS-Major-Total          Pic S9(09)V99 Value 0.
+           05  WS-Final-Total          Pic S9(09)V99 Value 0.
+
+       01  WS-Detail-Line.
+           05  Filler                  Pic X(04) Value Spaces.
+           05  WS-Detail-Division      Pic X(04).
+           05  Filler                  Pic X(02) Value Spaces.
+           05  WS-Detail-Account       Pic X(06).
+           05  Filler                  Pic X(02) Value Spaces.
+           05  WS-Detail-Amount        Pic Z,ZZZ,ZZ9.99-.
+
+       01  WS-Minor-Line.
+           05  Filler                  Pic X(10) Value Spaces.
+           05  Filler                  Pic X(20) Value
+               "ACCOUNT TOTAL......".
+           05  WS-Minor-Line-Amount    Pic Z,ZZZ,ZZ9.99-.
+
+       01  WS-Major-Line.
+           05  Filler                  Pic X(04) Value Spaces.
+           05  Filler                  Pic X(26) Value
+               "DIVISION TOTAL............".
+           05  WS-Major-Line-Amount    Pic Z,ZZZ,ZZ9.99-.
+
+       01  WS-Final-Line.
+           05  Filler                  Pic X(30) Value
+               "FINAL TOTAL..................".
+           05  WS-Final-Line-Amount    Pic Z,ZZZ,ZZ9.99-.
+
+       01  WS-Caller-Name              Pic X(50).
+       01  WS-Pid                      Pic 9(05).
+       01  WS-Completion-Code          Pic S9(04) Value 0.
+       COPY AUDITREC Replacing Audit-Log-Entry By WS-Audit-Parms.
+
+      * ************************************************************** *
+       Procedure Division.
+
+      * ---------------------------------------------------------------*
+      *  0000-MAINLINE : read the transaction file once, printing      *
+      *  minor/major/final control-break totals as they occur.         *
+      * ---------------------------------------------------------------*
+       0000-MAINLINE.
+           Perform 1000-INITIALIZE Thru 1000-INITIALIZE-EXIT
+           Perform 2000-PROCESS-RECORD Thru 2000-PROCESS-RECORD-EXIT
+               Until WS-Trans-At-Eof
+           Perform 8000-FINAL-BREAK Thru 8000-FINAL-BREAK-EXIT
+           Perform 9000-TERMINATE Thru 9000-TERMINATE-EXIT
+           Stop Run.
+
+      * ---------------------------------------------------------------*
+      *  1000-INITIALIZE : open files, prime the read.                 *
+      * ---------------------------------------------------------------*
+       1000-INITIALIZE.
+           Open Input TRANSACTION-FILE
+           Open Output SUMMARY-REPORT
+           If Not WS-Trans-File-OK
+               Move 8 To WS-Completion-Code
+               Move "Y" To WS-Trans-Eof-Sw
+           End-If
+           Move "SUMMRPT CONTROL-BREAK SUMMARY" To REPORT-LINE
+           Write REPORT-LINE
+           Move All "-" To REPORT-LINE
+           Write REPORT-LINE
+           If Not WS-Trans-At-Eof
+               Perform 2100-READ-TRANSACTION
+                   Thru 2100-READ-TRANSACTION-EXIT
+           End-If.
+       1000-INITIALIZE-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  1100-WRITE-AUDIT-ENTRY : record this run on the shared audit  *
+      *  trail via the AUDITLOG subprogram. Called from 9000-TERMINATE *
+      *  once the run is over, so Audit-Return-Code reflects how it    *
+      *  actually finished instead of just repeating the PID.          *
+      * ---------------------------------------------------------------*
+       1100-WRITE-AUDIT-ENTRY.
+           Call "C$CALLEDBY" Using WS-Caller-Name
+           Call "C$GETPID"
+           Move Return-Code To WS-Pid
+           Move "SUMMRPT" To Audit-Program-Name Of WS-Audit-Parms
+           Move WS-Caller-Name To Audit-Caller-Name Of WS-Audit-Parms
+           Move WS-Pid To Audit-Pid Of WS-Audit-Parms
+           Move WS-Completion-Code
+               To Audit-Return-Code Of WS-Audit-Parms
+           Call "AUDITLOG" Using WS-Audit-Parms.
+       1100-WRITE-AUDIT-ENTRY-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  2000-PROCESS-RECORD : handle control breaks ahead of the      *
+      *  current record, print its detail line, then read the next.    *
+      * ---------------------------------------------------------------*
+       2000-PROCESS-RECORD.
+           If WS-First-Record
+               Move "N" To WS-First-Record-Sw
+               Move TR-Division To WS-Prev-Division
+               Move TR-Account To WS-Prev-Account
+           Else
+               If TR-Division Not = WS-Prev-Division
+                   Perform 6000-MINOR-BREAK Thru 6000-MINOR-BREAK-EXIT
+                   Perform 7000-MAJOR-BREAK Thru 7000-MAJOR-BREAK-EXIT
+                   Move TR-Division To WS-Prev-Division
+                   Move TR-Account To WS-Prev-Account
+               Else
+                   If TR-Account Not = WS-Prev-Account
+                       Perform 6000-MINOR-BREAK
+                           Thru 6000-MINOR-BREAK-EXIT
+                       Move TR-Account To WS-Prev-Account
+                   End-If
+               End-If
+           End-If
+
+           Move TR-Division To WS-Detail-Division
+           Move TR-Account To WS-Detail-Account
+           Move TR-Amount To WS-Detail-Amount
+           Move WS-Detail-Line To REPORT-LINE
+           Write REPORT-LINE
+
+           Add TR-Amount To WS-Minor-Total
+           Add TR-Amount To WS-Major-Total
+           Add TR-Amount To WS-Final-Total
+
+           Perform 2100-READ-TRANSACTION Thru 2100-READ-TRANSACTION-EXIT.
+       2000-PROCESS-RECORD-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  2100-READ-TRANSACTION : next record, or note EOF.             *
+      * ---------------------------------------------------------------*
+       2100-READ-TRANSACTION.
+           Read TRANSACTION-FILE
+               At End
+                   Move "Y" To WS-Trans-Eof-Sw
+           End-Read.
+       2100-READ-TRANSACTION-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  6000-MINOR-BREAK : print and roll the account-level total.   *
+      * ---------------------------------------------------------------*
+       6000-MINOR-BREAK.
+           Move WS-Minor-Total To WS-Minor-Line-Amount
+           Move WS-Minor-Line To REPORT-LINE
+           Write REPORT-LINE
+           Move 0 To WS-Minor-Total.
+       6000-MINOR-BREAK-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  7000-MAJOR-BREAK : print and roll the division-level total.  *
+      * ---------------------------------------------------------------*
+       7000-MAJOR-BREAK.
+           Move WS-Major-Total To WS-Major-Line-Amount
+           Move WS-Major-Line To REPORT-LINE
+           Write REPORT-LINE
+           Move 0 To WS-Major-Total.
+       7000-MAJOR-BREAK-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  8000-FINAL-BREAK : roll the last minor/major totals and      *
+      *  print the grand total for the whole run.                      *
+      * ---------------------------------------------------------------*
+       8000-FINAL-BREAK.
+           If Not WS-First-Record
+               Perform 6000-MINOR-BREAK Thru 6000-MINOR-BREAK-EXIT
+               Perform 7000-MAJOR-BREAK Thru 7000-MAJOR-BREAK-EXIT
+           End-If
+           Move WS-Final-Total To WS-Final-Line-Amount
+           Move WS-Final-Line To REPORT-LINE
+           Write REPORT-LINE.
+       8000-FINAL-BREAK-EXIT.
+           Exit.
+
+      * ---------------------------------------------------------------*
+      *  9000-TERMINATE : close the files down and log how the run     *
+      *  actually finished.                                            *
+      * ---------------------------------------------------------------*
+       9000-TERMINATE.
+           Close TRANSACTION-FILE
+           Close SUMMARY-REPORT
+           Perform 1100-WRITE-AUDIT-ENTRY
+               Thru 1100-WRITE-AUDIT-ENTRY-EXIT.
+       9000-TERMINATE-EXIT.
+           Exit.
